@@ -0,0 +1,27 @@
+*> CALCREC - shared calculator transaction record.
+*>
+*> One consistent layout for the working transaction, the batch
+*> transaction-file record and the audit-output record, so every part
+*> of the calculator agrees on the same fields instead of each one
+*> redefining its own. The record appears more than once in the
+*> program, so callers COPY this REPLACING every name below with one
+*> of their own (e.g. Num1 BY WkNum1) to get a uniquely-named copy.
+ 01  Transaction.
+     05  Num1                PIC S9(5)  VALUE ZEROS
+                             SIGN IS LEADING SEPARATE CHARACTER.
+     05  Operator            PIC X      VALUE SPACE.
+     05  Num2                PIC S9(5)  VALUE ZEROS
+                             SIGN IS LEADING SEPARATE CHARACTER.
+     05  Result              PIC S9(10) VALUE ZEROS
+                             SIGN IS LEADING SEPARATE CHARACTER.
+     05  ErrorFlag           PIC X      VALUE 'N'.
+         88  TransactionOk       VALUE 'N'.
+         88  TransactionError    VALUE 'Y'.
+     05  ErrorReason         PIC X(20) VALUE SPACES.
+     05  RecordTimestamp.
+         10  RecordDate      PIC 9(8).
+         10  RecordTime      PIC 9(8).
+*> RecordTime holds the full HHMMSSss TIME register. A 6-digit field
+*> here would keep TIME's trailing hundredths and lose the leading
+*> hour digits instead - ACCEPT FROM TIME truncates from the left,
+*> not the right.
