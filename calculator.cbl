@@ -2,50 +2,402 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID.  2-Digit-Calculator.
 AUTHOR.  gleguizamon.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TransactionFile ASSIGN TO "TRANSIN"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS TransactionFileStatus.
+
+    SELECT AuditFile ASSIGN TO "CALCAUD"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS AuditFileStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  TransactionFile.
+*> Batch triples only need to supply Num1/Operator/Num2 - a short
+*> line is padded with spaces, so the trailing Result/ErrorFlag/
+*> timestamp positions below are simply left blank on input.
+*>
+*> TRANSIN is a fixed-column file, not free text: each line is the
+*> InNum1/InOperator/InNum2 fields of CALCREC laid out byte-for-byte,
+*> a sign character followed by 5 zero-padded digits for each number,
+*> then the one-character operator, e.g.:
+*>
+*>     +00007*+00006
+*>     -00012+-00001
+*>     +00009/+00000
+*>
+*> that is First Number (sign + 5 digits), Operator, Second Number
+*> (sign + 5 digits) - 13 characters per line, no separators and no
+*> plain "7*6"-style shorthand. A line that doesn't match this layout
+*> will misread the operator column and fail as an INVALID OPERATOR
+*> transaction rather than as a file-format error.
+    COPY CALCREC
+        REPLACING  ==Transaction==       BY  ==InTransaction==
+                   ==Num1==              BY  ==InNum1==
+                   ==Operator==          BY  ==InOperator==
+                   ==Num2==              BY  ==InNum2==
+                   ==Result==            BY  ==InResult==
+                   ==ErrorFlag==         BY  ==InErrorFlag==
+                   ==TransactionOk==     BY  ==InTransactionOk==
+                   ==TransactionError==  BY  ==InTransactionError==
+                   ==ErrorReason==       BY  ==InErrorReason==
+                   ==RecordTimestamp==   BY  ==InRecordTimestamp==
+                   ==RecordDate==        BY  ==InRecordDate==
+                   ==RecordTime==        BY  ==InRecordTime==.
+
+FD  AuditFile.
+    COPY CALCREC
+        REPLACING  ==Transaction==       BY  ==AuTransaction==
+                   ==Num1==              BY  ==AuNum1==
+                   ==Operator==          BY  ==AuOperator==
+                   ==Num2==              BY  ==AuNum2==
+                   ==Result==            BY  ==AuResult==
+                   ==ErrorFlag==         BY  ==AuErrorFlag==
+                   ==TransactionOk==     BY  ==AuTransactionOk==
+                   ==TransactionError==  BY  ==AuTransactionError==
+                   ==ErrorReason==       BY  ==AuErrorReason==
+                   ==RecordTimestamp==   BY  ==AuRecordTimestamp==
+                   ==RecordDate==        BY  ==AuRecordDate==
+                   ==RecordTime==        BY  ==AuRecordTime==.
+
 WORKING-STORAGE SECTION.
-01  Num1           PIC 9  VALUE ZEROS.
-01  Num2           PIC 9  VALUE ZEROS.
-01  Result         PIC 99 VALUE ZEROS.
-01  Repeat         PIC 9  VALUE ZEROS.
-01  Operator       PIC X  VALUE SPACE.
+*> The working transaction that every paragraph computes against.
+    COPY CALCREC
+        REPLACING  ==Transaction==       BY  ==WkTransaction==
+                   ==Num1==              BY  ==WkNum1==
+                   ==Operator==          BY  ==WkOperator==
+                   ==Num2==              BY  ==WkNum2==
+                   ==Result==            BY  ==WkResult==
+                   ==ErrorFlag==         BY  ==WkErrorFlag==
+                   ==TransactionOk==     BY  ==WkTransactionOk==
+                   ==TransactionError==  BY  ==WkTransactionError==
+                   ==ErrorReason==       BY  ==WkErrorReason==
+                   ==RecordTimestamp==   BY  ==WkRecordTimestamp==
+                   ==RecordDate==        BY  ==WkRecordDate==
+                   ==RecordTime==        BY  ==WkRecordTime==.
+
+01  Repeat              PIC 9(3) VALUE ZEROS.
+
+*> Scratch fields for validating Repeat/Num1/Num2 keyboard entries
+*> before they are trusted into the numeric working fields above.
+01  EditField           PIC X(6) JUSTIFIED RIGHT VALUE SPACES.
+01  EditCheck           PIC X(6) VALUE SPACES.
+01  EditFieldLimit      PIC 9(10) VALUE ZERO.
+01  ValidInput          PIC X VALUE 'N'.
+    88  InputIsValid        VALUE 'Y'.
+
+*> End-of-run summary counters.
+01  RunSummary.
+    05  AddCount        PIC 9(5) VALUE ZERO.
+    05  SubCount        PIC 9(5) VALUE ZERO.
+    05  MulCount        PIC 9(5) VALUE ZERO.
+    05  DivCount        PIC 9(5) VALUE ZERO.
+    05  ErrorCount      PIC 9(5) VALUE ZERO.
+    05  ResultSum       PIC S9(10) VALUE ZERO
+                        SIGN IS LEADING SEPARATE CHARACTER.
+
+01  RunMode             PIC X VALUE SPACE.
+    88  InteractiveMode     VALUE 'I'.
+    88  BatchMode           VALUE 'B'.
+
+01  EndOfFile           PIC X VALUE 'N'.
+    88  NoMoreRecords       VALUE 'Y'.
+
+01  ContinueChain       PIC X VALUE 'N'.
+    88  KeepChaining        VALUE 'Y'.
+
+01  MemoryCommand       PIC X(2) VALUE SPACES.
+01  MemoryRegister      PIC S9(10) VALUE ZERO
+                        SIGN IS LEADING SEPARATE CHARACTER.
+
+*> FILE STATUS codes - '00' is success, '35' is "file not found",
+*> returned when OPEN EXTEND/INPUT names a file that does not exist.
+01  AuditFileStatus         PIC X(2) VALUE SPACES.
+    88  AuditFileOk             VALUE '00'.
+    88  AuditFileNotFound       VALUE '35'.
+
+01  TransactionFileStatus   PIC X(2) VALUE SPACES.
+    88  TransactionFileOk       VALUE '00'.
+    88  TransactionFileNotFound VALUE '35'.
 
 PROCEDURE DIVISION.
-DISPLAY '¡Hello World!'.
-DISPLAY 'Welcome to COBOL calculator'.
-DISPLAY 'Please, enter the number of times you wish to repeat the sequence: ' WITH NO ADVANCING
-ACCEPT Repeat.
-      PERFORM Repeat TIMES
-       DISPLAY 'Enter First Number: ' WITH NO ADVANCING
-       ACCEPT Num1
-       
-       DISPLAY 'Enter operator ( + | - | * | / ): ' WITH NO ADVANCING
-       ACCEPT Operator
-       
-       DISPLAY 'Enter Second Number: ' WITH NO ADVANCING
-       ACCEPT Num2
-       
-       *> Suma
-       IF Operator = '+' THEN
-           ADD Num1, Num2 GIVING Result
-       END-IF
-       
-       *> Resta
-       IF Operator = '-' THEN
-           SUBTRACT Num1 FROM Num2 GIVING Result
-       END-IF
-       
-       *> Multiplicación
-       IF Operator = '*' THEN
-           MULTIPLY Num1 BY Num2 GIVING Result
-       END-IF
-       
-       *> División
-       IF Operator = '/' THEN
-           DIVIDE Num1 BY Num2 GIVING Result
-       END-IF
-       
-       DISPLAY 'Result is = ', Result
-      
-      END-PERFORM.
-      STOP RUN.
+Main.
+    DISPLAY '¡Hello World!'
+    DISPLAY 'Welcome to COBOL calculator'
+    PERFORM OpenAuditFile
+    DISPLAY 'Select mode (I = Interactive, B = Batch): ' WITH NO ADVANCING
+    ACCEPT RunMode
+    IF BatchMode
+        PERFORM RunBatchMode
+    ELSE
+        PERFORM RunInteractiveMode
+    END-IF
+    PERFORM DisplaySummary
+    CLOSE AuditFile
+    STOP RUN.
+
+*> Audit trail accumulates across runs instead of being wiped every
+*> time the program starts - OPEN EXTEND appends to an existing
+*> CALCAUD, falling back to OPEN OUTPUT only the first time, when
+*> CALCAUD does not exist yet and EXTEND has nothing to extend.
+OpenAuditFile.
+    OPEN EXTEND AuditFile
+    IF AuditFileNotFound
+        OPEN OUTPUT AuditFile
+    END-IF
+    IF NOT AuditFileOk
+        DISPLAY 'Unable to open audit file CALCAUD - status ' AuditFileStatus
+        STOP RUN
+    END-IF.
+
+*> Interactive mode - the original Repeat/Num1/Operator/Num2 prompts.
+RunInteractiveMode.
+    PERFORM AcceptRepeat
+    PERFORM RunInteractiveCycle Repeat TIMES.
+
+RunInteractiveCycle.
+    PERFORM AcceptNum1
+    PERFORM AcceptOperator
+    PERFORM AcceptNum2
+    PERFORM ComputeResult
+    PERFORM RecordTransaction
+    DISPLAY 'Result is = ' WkResult
+    PERFORM OfferMemoryCommand
+    MOVE 'Y' TO ContinueChain
+    PERFORM ChainStep UNTIL NOT KeepChaining.
+
+AcceptOperator.
+    DISPLAY 'Enter operator ( + | - | * | / ): ' WITH NO ADVANCING
+    ACCEPT WkOperator.
+
+*> Expression-chain mode - once a result is shown, offer to feed it
+*> back in as the next First Number instead of starting a fresh pair
+*> of numbers, so a run of operations can be chained like 7+8-3*2.
+*> WkResult (PIC S9(10)) can hold more than WkNum1 (PIC S9(5)) can, so
+*> a result outside WkNum1's range ends the chain here instead of
+*> silently truncating on the MOVE below.
+ChainStep.
+    DISPLAY 'Continue chain using this result as the next first number? (Y/N): '
+        WITH NO ADVANCING
+    ACCEPT ContinueChain
+    IF ContinueChain = 'y'
+        MOVE 'Y' TO ContinueChain
+    END-IF
+    IF KeepChaining
+        IF WkResult > 99999 OR WkResult < -99999
+            DISPLAY 'Result is too large to carry into the next step - chain ended.'
+            MOVE 'N' TO ContinueChain
+        ELSE
+            MOVE WkResult TO WkNum1
+            PERFORM AcceptOperator
+            PERFORM AcceptNum2
+            PERFORM ComputeResult
+            PERFORM RecordTransaction
+            DISPLAY 'Result is = ' WkResult
+            PERFORM OfferMemoryCommand
+        END-IF
+    END-IF.
+
+*> Desk-calculator style memory register - M+ adds the last result
+*> into memory, M- subtracts it, MC clears it back to zero. MR recalls
+*> the current total into the result the same way a physical
+*> calculator's MR key recalls memory onto the display, so the
+*> recalled total can be carried into the next chain step without
+*> being read off the screen and re-keyed as a First Number. Blank
+*> input just moves on.
+OfferMemoryCommand.
+    DISPLAY 'Memory command (M+, M-, MR, MC, or Enter to continue): '
+        WITH NO ADVANCING
+    ACCEPT MemoryCommand
+    EVALUATE MemoryCommand
+        WHEN 'M+'
+            ADD WkResult TO MemoryRegister
+            DISPLAY 'Memory is now = ' MemoryRegister
+        WHEN 'M-'
+            SUBTRACT WkResult FROM MemoryRegister
+            DISPLAY 'Memory is now = ' MemoryRegister
+        WHEN 'MR'
+            DISPLAY 'Memory = ' MemoryRegister
+            IF MemoryRegister > 99999 OR MemoryRegister < -99999
+                DISPLAY 'Memory value is too large to carry into the next step.'
+            ELSE
+                MOVE MemoryRegister TO WkResult
+                MOVE MemoryRegister TO WkNum1
+            END-IF
+        WHEN 'MC'
+            MOVE 0 TO MemoryRegister
+            DISPLAY 'Memory cleared.'
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+*> Keyboard-entry prompts for Repeat/Num1/Num2 - each re-prompts until
+*> a genuine, non-negative number has been entered, instead of letting
+*> ACCEPT silently coerce bad input into zero.
+AcceptRepeat.
+    MOVE 999 TO EditFieldLimit
+    MOVE 'N' TO ValidInput
+    PERFORM UNTIL InputIsValid
+        DISPLAY 'Please, enter the number of times you wish to repeat the sequence: '
+            WITH NO ADVANCING
+        ACCEPT EditField
+        PERFORM ValidateEditField
+        IF InputIsValid
+            MOVE FUNCTION NUMVAL(EditField) TO Repeat
+        ELSE
+            DISPLAY 'Invalid entry - please enter a whole number from 0 to '
+                EditFieldLimit '.'
+        END-IF
+    END-PERFORM.
+
+AcceptNum1.
+    MOVE 99999 TO EditFieldLimit
+    MOVE 'N' TO ValidInput
+    PERFORM UNTIL InputIsValid
+        DISPLAY 'Enter First Number: ' WITH NO ADVANCING
+        ACCEPT EditField
+        PERFORM ValidateEditField
+        IF InputIsValid
+            MOVE FUNCTION NUMVAL(EditField) TO WkNum1
+        ELSE
+            DISPLAY 'Invalid entry - please enter a whole number from 0 to '
+                EditFieldLimit '.'
+        END-IF
+    END-PERFORM.
+
+AcceptNum2.
+    MOVE 99999 TO EditFieldLimit
+    MOVE 'N' TO ValidInput
+    PERFORM UNTIL InputIsValid
+        DISPLAY 'Enter Second Number: ' WITH NO ADVANCING
+        ACCEPT EditField
+        PERFORM ValidateEditField
+        IF InputIsValid
+            MOVE FUNCTION NUMVAL(EditField) TO WkNum2
+        ELSE
+            DISPLAY 'Invalid entry - please enter a whole number from 0 to '
+                EditFieldLimit '.'
+        END-IF
+    END-PERFORM.
+
+*> Shared entry check - EditField must be present, all digits (once
+*> right-justified and space-padded with zeros) and therefore never
+*> negative, since a leading '-' would fail the numeric test below -
+*> and no larger than EditFieldLimit, which the calling paragraph sets
+*> to the capacity of the field it is about to MOVE EditField into, so
+*> an over-wide entry is rejected here instead of being truncated by
+*> that MOVE.
+ValidateEditField.
+    IF EditField = SPACES
+        MOVE 'N' TO ValidInput
+    ELSE
+        MOVE EditField TO EditCheck
+        INSPECT EditCheck REPLACING LEADING SPACE BY '0'
+        IF EditCheck IS NUMERIC
+            IF FUNCTION NUMVAL(EditField) > EditFieldLimit
+                MOVE 'N' TO ValidInput
+            ELSE
+                MOVE 'Y' TO ValidInput
+            END-IF
+        ELSE
+            MOVE 'N' TO ValidInput
+        END-IF
+    END-IF.
+
+*> Batch mode - the same ComputeResult paragraph, driven by reading
+*> the transaction file to end-of-file instead of a counted loop of
+*> interactive ACCEPTs.
+RunBatchMode.
+    OPEN INPUT TransactionFile
+    IF TransactionFileNotFound
+        DISPLAY 'Batch mode requires a TRANSIN file, and none was found.'
+    ELSE
+        IF NOT TransactionFileOk
+            DISPLAY 'Unable to open TRANSIN - status ' TransactionFileStatus
+        ELSE
+            MOVE 'N' TO EndOfFile
+            PERFORM ReadNextTransaction
+            PERFORM RunBatchCycle UNTIL NoMoreRecords
+            CLOSE TransactionFile
+        END-IF
+    END-IF.
+
+ReadNextTransaction.
+    READ TransactionFile
+        AT END
+            MOVE 'Y' TO EndOfFile
+    END-READ.
+
+RunBatchCycle.
+    MOVE InNum1 TO WkNum1
+    MOVE InOperator TO WkOperator
+    MOVE InNum2 TO WkNum2
+    PERFORM ComputeResult
+    PERFORM RecordTransaction
+    DISPLAY 'Result is = ' WkResult
+    PERFORM ReadNextTransaction.
+
+*> The arithmetic itself - shared by the interactive and batch cycles.
+ComputeResult.
+    MOVE 'N' TO WkErrorFlag
+    MOVE SPACES TO WkErrorReason
+    EVALUATE WkOperator
+        WHEN '+'
+            *> Suma
+            ADD WkNum1, WkNum2 GIVING WkResult
+            ADD 1 TO AddCount
+        WHEN '-'
+            *> Resta: First Number minus Second Number, matching the
+            *> order the prompts ask for them in.
+            SUBTRACT WkNum2 FROM WkNum1 GIVING WkResult
+            ADD 1 TO SubCount
+        WHEN '*'
+            *> Multiplicación
+            MULTIPLY WkNum1 BY WkNum2 GIVING WkResult
+            ADD 1 TO MulCount
+        WHEN '/'
+            *> División
+            ADD 1 TO DivCount
+            IF WkNum2 = 0
+                MOVE 'Y' TO WkErrorFlag
+                MOVE 'DIVIDE BY ZERO' TO WkErrorReason
+                MOVE 0 TO WkResult
+            ELSE
+                DIVIDE WkNum1 BY WkNum2 GIVING WkResult
+                    ON SIZE ERROR
+                        MOVE 'Y' TO WkErrorFlag
+                        MOVE 'DIVIDE SIZE ERROR' TO WkErrorReason
+                        MOVE 0 TO WkResult
+                END-DIVIDE
+            END-IF
+        WHEN OTHER
+            *> Operador inválido
+            MOVE 'Y' TO WkErrorFlag
+            MOVE 'INVALID OPERATOR' TO WkErrorReason
+            MOVE 0 TO WkResult
+    END-EVALUATE
+    IF WkTransactionError
+        ADD 1 TO ErrorCount
+    ELSE
+        ADD WkResult TO ResultSum
+    END-IF.
+
+*> Audit trail - one record per transaction, stamped with when it ran.
+RecordTransaction.
+    ACCEPT WkRecordDate FROM DATE YYYYMMDD
+    ACCEPT WkRecordTime FROM TIME
+    MOVE WkTransaction TO AuTransaction
+    WRITE AuTransaction.
+
+DisplaySummary.
+    DISPLAY ' '
+    DISPLAY '----- Summary Report -----'
+    DISPLAY 'Additions:       ' AddCount
+    DISPLAY 'Subtractions:    ' SubCount
+    DISPLAY 'Multiplications: ' MulCount
+    DISPLAY 'Divisions:       ' DivCount
+    DISPLAY 'Errors:          ' ErrorCount
+    DISPLAY 'Sum of results:  ' ResultSum.
